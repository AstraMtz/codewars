@@ -0,0 +1,41 @@
+//DIGRTBAT JOB (ACCTG),'DIGITAL ROOT BATCH',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* RUNS THE NIGHTLY DIGITAL-ROOT CHECK OVER A FULL ACCOUNT
+//* EXTRACT. PAIRS EACH INPUT ACCOUNT NUMBER WITH ITS COMPUTED
+//* ROOT DIGIT IN THE OUTPUT FILE.
+//*
+//* RESTART: IF STEP010 ABENDS, RESUBMIT FROM STEP010 - DRCKPT IS
+//* READ ON STARTUP AND THE RUN RESUMES AFTER THE LAST CHECKPOINTED
+//* RECORD INSTEAD OF REPROCESSING THE WHOLE EXTRACT. STEP005 SCRATCHES
+//* LAST RUN'S OUTPUT/CHECKPOINT DATASETS SO A FRESH SUBMISSION STARTS
+//* CLEAN; A RESTART MUST SKIP STEP005 (RESUBMIT FROM STEP010 ONLY) OR
+//* IT WOULD DELETE THE CHECKPOINT IT IS TRYING TO RESUME FROM.
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=IEFBR14
+//ACCTOUT  DD DSN=PROD.ACCOUNT.DIGROOT,DISP=(MOD,DELETE),SPACE=(TRK,0)
+//ACCTERR  DD DSN=PROD.ACCOUNT.DIGROOT.ERR,DISP=(MOD,DELETE),
+//            SPACE=(TRK,0)
+//DRCKPT   DD DSN=PROD.ACCOUNT.DIGROOT.CKPT,DISP=(MOD,DELETE),
+//            SPACE=(TRK,0)
+//DROOTAUD DD DSN=PROD.ACCOUNT.DIGROOT.AUDIT,DISP=(MOD,DELETE),
+//            SPACE=(TRK,0)
+//STEP010  EXEC PGM=DIGRTBAT
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//ACCTIN   DD DSN=PROD.ACCOUNT.EXTRACT,DISP=SHR
+//ACCTOUT  DD DSN=PROD.ACCOUNT.DIGROOT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(CYL,(10,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=14)
+//ACCTERR  DD DSN=PROD.ACCOUNT.DIGROOT.ERR,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(CYL,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=12)
+//DRCKPT   DD DSN=PROD.ACCOUNT.DIGROOT.CKPT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=24)
+//DROOTAUD DD DSN=PROD.ACCOUNT.DIGROOT.AUDIT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=42)
+//SYSOUT   DD SYSOUT=*
