@@ -1,26 +1,79 @@
-      *Version 3.1 (IBM)  
-      
+      *Version 3.1 (IBM)
+
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. DIGITAL-ROOT.
+      * Renamed from DIGITAL-ROOT to DIGITAL-ROOT-LOOP so the
+      * cross-check report can link both the formula-math and loop
+      * implementations into one program and CALL each independently.
+      * DIGITAL-ROOT (the formula-math version) remains the canonical
+      * name used by every other caller in this shop.
+       PROGRAM-ID. DIGITAL-ROOT-LOOP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Separate DD name from DIGITAL-ROOT's audit file - when both
+      * implementations are link-edited into the same run (see the
+      * cross-check report) each program's own OPEN OUTPUT must not
+      * truncate the other's audit trail.
+           SELECT AUDIT-FILE ASSIGN TO "DROOTAU2"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       COPY AUDITREC.
        WORKING-STORAGE SECTION.
-       01 SUM-DIG         PIC 9(10).
+       01 SUM-DIG         PIC 9(12).
+       01 WS-ORIG-NUMB    PIC 9(12).
+       01 WS-AUDIT-OPENED PIC X VALUE 'N'.
        LINKAGE SECTION.
       * Input :
-       01 NUMB      PIC 9(10).
+       01 NUMB        PIC 9(12).
       * Output :
-       01 ROOT      PIC 9.
-       PROCEDURE DIVISION USING NUMB ROOT.
+       01 ROOT        PIC 9.
+      * '0' = NUMB was valid and ROOT was computed
+      * '1' = NUMB was non-numeric or out of range - ROOT not set
+       01 ERROR-FLAG  PIC X.
+      * Identifies the calling program, for the audit log.
+       01 CALLER-ID   PIC X(8).
+      * CICS does not support native COBOL sequential file I/O - a
+      * caller reachable from a CICS transaction must pass
+      * AUDIT-SKIPPED so this program never OPENs/WRITEs the line
+      * sequential audit file. Batch callers pass AUDIT-WANTED.
+       01 AUDIT-FLAG  PIC X.
+           88 AUDIT-WANTED  VALUE '0'.
+           88 AUDIT-SKIPPED VALUE '1'.
+       PROCEDURE DIVISION USING NUMB ROOT ERROR-FLAG CALLER-ID
+           AUDIT-FLAG.
       * Create DIGITAL-ROOT to compute digital root
-         IF NUMB < 10
-            MOVE NUMB TO ROOT
+         MOVE NUMB TO WS-ORIG-NUMB
+         IF NUMB IS NOT NUMERIC
+            MOVE '1' TO ERROR-FLAG
+      * ROOT is invalid on this path - default it so WRITE-AUDIT-RECORD
+      * never writes an uninitialized byte to the LINE SEQUENTIAL file.
+            MOVE 0 TO ROOT
          ELSE
-            MOVE 0 TO SUM-DIG
-            PERFORM UNTIL NUMB = 0
-                DIVIDE NUMB BY 10 GIVING NUMB REMAINDER ROOT
-                ADD ROOT TO SUM-DIG
+            MOVE '0' TO ERROR-FLAG
+            PERFORM UNTIL NUMB < 10
+               MOVE 0 TO SUM-DIG
+               PERFORM UNTIL NUMB = 0
+                   DIVIDE NUMB BY 10 GIVING NUMB REMAINDER ROOT
+                   ADD ROOT TO SUM-DIG
+               END-PERFORM
+               MOVE SUM-DIG TO NUMB
             END-PERFORM
-            MOVE SUM-DIG TO NUMB
-            CALL 'DIGITAL-ROOT' USING NUMB ROOT
+            MOVE NUMB TO ROOT
+         END-IF.
+         IF AUDIT-WANTED
+             PERFORM WRITE-AUDIT-RECORD
          END-IF.
-       END PROGRAM DIGITAL-ROOT.
+         GOBACK.
+       WRITE-AUDIT-RECORD.
+           IF WS-AUDIT-OPENED = 'N'
+               OPEN OUTPUT AUDIT-FILE
+               MOVE 'Y' TO WS-AUDIT-OPENED
+           END-IF
+           MOVE WS-ORIG-NUMB TO AUDIT-NUMB
+           MOVE ROOT TO AUDIT-ROOT
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           MOVE CALLER-ID TO AUDIT-CALLER-ID
+           WRITE AUDIT-LOG-REC.
+       END PROGRAM DIGITAL-ROOT-LOOP.
