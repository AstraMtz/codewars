@@ -0,0 +1,31 @@
+      *Version 3.1 (IBM)
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHKDGASN.
+      * Populates CHECK-DIGIT on a CHECK-DIGIT-REC from ACCOUNT-NUM.
+      * Called by account-creation programs when a new account number
+      * is assigned.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-NUMB         PIC 9(12).
+       01 WS-ROOT         PIC 9.
+       01 WS-ERROR-FLAG   PIC X.
+       01 WS-CALLER-ID    PIC X(8) VALUE 'CHKDGASN'.
+      * No CICS caller in this backlog invokes CHKDGASN, so DIGITAL-ROOT
+      * is free to write its batch audit log here.
+       01 WS-AUDIT-FLAG   PIC X    VALUE '0'.
+       LINKAGE SECTION.
+       COPY CHECK-DIGIT-REC.
+       PROCEDURE DIVISION USING CHECK-DIGIT-REC.
+       MAIN-PARA.
+           MOVE ACCOUNT-NUM TO WS-NUMB
+           CALL 'DIGITAL-ROOT' USING WS-NUMB WS-ROOT WS-ERROR-FLAG
+               WS-CALLER-ID WS-AUDIT-FLAG
+           IF WS-ERROR-FLAG = '1'
+               MOVE 'U' TO STATUS-FLAG
+           ELSE
+               MOVE WS-ROOT TO CHECK-DIGIT
+               MOVE 'V' TO STATUS-FLAG
+           END-IF
+           GOBACK.
+       END PROGRAM CHKDGASN.
