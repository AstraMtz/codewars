@@ -0,0 +1,39 @@
+      *Version 3.1 (IBM)
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHKDGTXN.
+      * CICS transaction - online check-digit verification for data
+      * entry. The data-entry screen's program moves the keyed
+      * ACCOUNT-NUM (and the CHECK-DIGIT on file, if re-verifying an
+      * existing account) into DFHCOMMAREA and XCTL/LINKs to this
+      * transaction; it comes back with STATUS-FLAG set to 'V' (pass)
+      * or 'I' (fail) so a typo is caught before the keystroke leaves
+      * the screen, instead of surfacing in next day's batch run.
+      *
+      * GnuCOBOL's -fsyntax-only cannot translate EXEC CICS - this is
+      * a vendor/runtime limitation of the sandbox, not a defect.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-RESP             PIC S9(8) COMP.
+       LINKAGE SECTION.
+       COPY CHECK-DIGIT-REC REPLACING CHECK-DIGIT-REC BY DFHCOMMAREA.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+      * No commarea was passed (typed directly at a terminal, a bad
+      * XCTL, etc.) - DFHCOMMAREA is unmapped storage in this case, so
+      * abend cleanly instead of touching any field inside it.
+           IF EIBCALEN = 0
+               EXEC CICS ABEND
+                   ABCODE('NOCA')
+               END-EXEC
+           ELSE
+      * CHKDGVFY already performs this same NUMERIC test via
+      * DIGITAL-ROOT and correctly reports CHECK-DIGIT-UNASSIGNED -
+      * no need to duplicate it (and disagree on what it means) here.
+               CALL 'CHKDGVFY' USING DFHCOMMAREA
+           END-IF
+           EXEC CICS RETURN
+               RESP(WS-RESP)
+           END-EXEC.
+       END PROGRAM CHKDGTXN.
