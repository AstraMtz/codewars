@@ -0,0 +1,87 @@
+      *Version 3.1 (IBM)
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DRXCHECK.
+      * Control program - reads the same input file of NUMB values
+      * used by the batch driver and calls both DIGITAL-ROOT (the
+      * formula-math version) and DIGITAL-ROOT-LOOP (the loop version)
+      * for each one, reporting any NUMB where the two ROOT results
+      * disagree.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-IN ASSIGN TO "ACCTIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MISMATCH-RPT ASSIGN TO "DRXCHRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCT-IN.
+       01 ACCT-IN-REC.
+           05 IN-ACCOUNT-NUM     PIC 9(12).
+       FD  MISMATCH-RPT.
+       01 MISMATCH-RPT-REC       PIC X(40).
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-FLAG            PIC X       VALUE 'N'.
+       01 WS-NUMB-FORMULA        PIC 9(12).
+       01 WS-NUMB-LOOP           PIC 9(12).
+       01 WS-ROOT-FORMULA        PIC 9.
+       01 WS-ROOT-LOOP           PIC 9.
+       01 WS-ERROR-FLAG-FORMULA  PIC X.
+       01 WS-ERROR-FLAG-LOOP     PIC X.
+       01 WS-CALLER-ID           PIC X(8)    VALUE 'DRXCHECK'.
+       01 WS-AUDIT-FLAG          PIC X       VALUE '0'.
+       01 WS-RECORD-COUNT        PIC 9(9)    VALUE 0.
+       01 WS-MISMATCH-COUNT      PIC 9(9)    VALUE 0.
+       01 WS-REPORT-LINE.
+           05 RL-NUMB             PIC 9(12).
+           05 FILLER              PIC X(4)   VALUE " F=".
+           05 RL-ROOT-FORMULA     PIC 9.
+           05 FILLER              PIC X(4)   VALUE " L=".
+           05 RL-ROOT-LOOP        PIC 9.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN INPUT ACCT-IN
+           OPEN OUTPUT MISMATCH-RPT
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ ACCT-IN
+                   AT END MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END PERFORM PROCESS-RECORD
+               END-READ
+           END-PERFORM
+           PERFORM WRITE-SUMMARY
+           CLOSE ACCT-IN
+           CLOSE MISMATCH-RPT
+           STOP RUN.
+       PROCESS-RECORD.
+           ADD 1 TO WS-RECORD-COUNT
+           MOVE IN-ACCOUNT-NUM TO WS-NUMB-FORMULA
+           MOVE IN-ACCOUNT-NUM TO WS-NUMB-LOOP
+           CALL 'DIGITAL-ROOT' USING WS-NUMB-FORMULA WS-ROOT-FORMULA
+               WS-ERROR-FLAG-FORMULA WS-CALLER-ID WS-AUDIT-FLAG
+           CALL 'DIGITAL-ROOT-LOOP' USING WS-NUMB-LOOP WS-ROOT-LOOP
+               WS-ERROR-FLAG-LOOP WS-CALLER-ID WS-AUDIT-FLAG
+      * ROOT is only meaningful when DIGITAL-ROOT computed it, so only
+      * compare ROOT values when both calls agree NUMB was valid.
+      * When the ERROR-FLAGs themselves disagree that is a mismatch on
+      * its own, regardless of what ROOT holds.
+           IF WS-ERROR-FLAG-FORMULA NOT = WS-ERROR-FLAG-LOOP
+               OR (WS-ERROR-FLAG-FORMULA = '0'
+                   AND WS-ROOT-FORMULA NOT = WS-ROOT-LOOP)
+               ADD 1 TO WS-MISMATCH-COUNT
+               MOVE IN-ACCOUNT-NUM TO RL-NUMB
+               MOVE WS-ROOT-FORMULA TO RL-ROOT-FORMULA
+               MOVE WS-ROOT-LOOP TO RL-ROOT-LOOP
+               MOVE WS-REPORT-LINE TO MISMATCH-RPT-REC
+               WRITE MISMATCH-RPT-REC
+           END-IF.
+       WRITE-SUMMARY.
+           MOVE SPACE TO MISMATCH-RPT-REC
+           WRITE MISMATCH-RPT-REC
+           STRING "RECORDS READ: " WS-RECORD-COUNT
+               DELIMITED BY SIZE INTO MISMATCH-RPT-REC
+           WRITE MISMATCH-RPT-REC
+           STRING "MISMATCHES  : " WS-MISMATCH-COUNT
+               DELIMITED BY SIZE INTO MISMATCH-RPT-REC
+           WRITE MISMATCH-RPT-REC.
+       END PROGRAM DRXCHECK.
