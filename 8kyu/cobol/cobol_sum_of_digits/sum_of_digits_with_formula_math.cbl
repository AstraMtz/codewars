@@ -1,15 +1,65 @@
-      *Version 3.1 (IBM)   
-      
+      *Version 3.1 (IBM)
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DIGITAL-ROOT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "DROOTAUD"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       COPY AUDITREC.
+       WORKING-STORAGE SECTION.
+       01 WS-AUDIT-OPENED PIC X VALUE 'N'.
        LINKAGE SECTION.
       * Input :
-       01 NUMB      PIC 9(10).
+       01 NUMB        PIC 9(12).
       * Output :
-       01 ROOT      PIC 9.
-       PROCEDURE DIVISION USING NUMB ROOT.
+       01 ROOT        PIC 9.
+      * '0' = NUMB was valid and ROOT was computed
+      * '1' = NUMB was non-numeric or out of range - ROOT not set
+       01 ERROR-FLAG  PIC X.
+      * Identifies the calling program, for the audit log.
+       01 CALLER-ID   PIC X(8).
+      * CICS does not support native COBOL sequential file I/O - a
+      * caller reachable from a CICS transaction (e.g. CHKDGVFY, which
+      * CHKDGTXN calls online) must pass AUDIT-SKIPPED so this program
+      * never OPENs/WRITEs the line sequential audit file. Batch
+      * callers pass AUDIT-WANTED.
+       01 AUDIT-FLAG  PIC X.
+           88 AUDIT-WANTED  VALUE '0'.
+           88 AUDIT-SKIPPED VALUE '1'.
+       PROCEDURE DIVISION USING NUMB ROOT ERROR-FLAG CALLER-ID
+           AUDIT-FLAG.
       * Create DIGITAL-ROOT to compute digital root
-       IF NUMB = ZERO THEN COMPUTE ROOT = 0.
-       IF NUMB > 0 THEN COMPUTE ROOT = FUNCTION MOD(NUMB - 1, 9) + 1.
+       MOVE '0' TO ERROR-FLAG.
+       IF NUMB IS NOT NUMERIC
+           MOVE '1' TO ERROR-FLAG
+      * ROOT is invalid on this path - default it so WRITE-AUDIT-RECORD
+      * never writes an uninitialized byte to the LINE SEQUENTIAL file.
+           MOVE 0 TO ROOT
+       ELSE
+           IF NUMB = ZERO
+               COMPUTE ROOT = 0
+           END-IF
+           IF NUMB > 0
+               COMPUTE ROOT = FUNCTION MOD(NUMB - 1, 9) + 1
+           END-IF
+       END-IF.
+       IF AUDIT-WANTED
+           PERFORM WRITE-AUDIT-RECORD
+       END-IF.
+       GOBACK.
+       WRITE-AUDIT-RECORD.
+           IF WS-AUDIT-OPENED = 'N'
+               OPEN OUTPUT AUDIT-FILE
+               MOVE 'Y' TO WS-AUDIT-OPENED
+           END-IF
+           MOVE NUMB TO AUDIT-NUMB
+           MOVE ROOT TO AUDIT-ROOT
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           MOVE CALLER-ID TO AUDIT-CALLER-ID
+           WRITE AUDIT-LOG-REC.
        END PROGRAM DIGITAL-ROOT.
