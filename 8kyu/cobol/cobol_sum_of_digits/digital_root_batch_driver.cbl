@@ -0,0 +1,178 @@
+      *Version 3.1 (IBM)
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DIGRTBAT.
+      * Batch driver for DIGITAL-ROOT - processes a whole account
+      * extract and writes back each account number with its root.
+      * Restartable: checkpoints every WS-CKPT-INTERVAL records so a
+      * job that abends partway through a large extract can resume
+      * from the last checkpoint instead of rerunning from record one.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-IN ASSIGN TO "ACCTIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ACCT-OUT ASSIGN TO "ACCTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ACCT-ERR ASSIGN TO "ACCTERR"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CKPT-FILE ASSIGN TO "DRCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCT-IN.
+       01 ACCT-IN-REC.
+           05 IN-ACCOUNT-NUM   PIC 9(12).
+       FD  ACCT-OUT.
+       01 ACCT-OUT-REC.
+           05 OUT-ACCOUNT-NUM  PIC 9(12).
+           05 OUT-SEP          PIC X.
+           05 OUT-ROOT         PIC 9.
+       FD  ACCT-ERR.
+       01 ACCT-ERR-REC.
+           05 ERR-ACCOUNT-NUM  PIC X(12).
+      * DISP=MOD on the DRCKPT DD (needed so an abend doesn't scratch
+      * the checkpoint - see digrtbat.jcl) makes OPEN OUTPUT append
+      * rather than truncate on z/OS, so CKPT-FILE is an append-only
+      * log: one record per checkpoint, most recent record last.
+      * CKPT-STATUS distinguishes a genuine mid-run checkpoint ('R')
+      * from the marker written on normal completion ('C'), so a
+      * restart can tell "resume here" from "last run finished clean".
+       FD  CKPT-FILE.
+       01 CKPT-REC.
+           05 CKPT-STATUS      PIC X.
+               88 CKPT-RESTART-POINT VALUE 'R'.
+               88 CKPT-RUN-COMPLETE  VALUE 'C'.
+           05 CKPT-SEP1        PIC X.
+           05 CKPT-LAST-KEY    PIC 9(12).
+           05 CKPT-SEP2        PIC X.
+           05 CKPT-REC-COUNT   PIC 9(9).
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-FLAG          PIC X       VALUE 'N'.
+       01 WS-NUMB              PIC 9(12).
+       01 WS-ROOT              PIC 9.
+       01 WS-ERROR-FLAG        PIC X.
+       01 WS-CALLER-ID         PIC X(8)    VALUE 'DIGRTBAT'.
+       01 WS-CKPT-STATUS       PIC XX.
+       01 WS-CKPT-INTERVAL     PIC 9(9)    VALUE 1000.
+       01 WS-REC-COUNT         PIC 9(9)    VALUE 0.
+       01 WS-RESTART-COUNT     PIC 9(9)    VALUE 0.
+       01 WS-SKIP-COUNT        PIC 9(9)    VALUE 0.
+       01 WS-CKPT-LAST-KEY     PIC 9(12)   VALUE 0.
+       01 WS-LAST-SKIPPED-KEY  PIC 9(12)   VALUE 0.
+       01 WS-AUDIT-FLAG        PIC X       VALUE '0'.
+       01 WS-FOUND-RECORD      PIC X       VALUE 'N'.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM READ-CHECKPOINT
+           OPEN INPUT ACCT-IN
+           IF WS-RESTART-COUNT > 0
+               OPEN EXTEND ACCT-OUT
+               OPEN EXTEND ACCT-ERR
+               PERFORM SKIP-ALREADY-PROCESSED
+           ELSE
+               OPEN OUTPUT ACCT-OUT
+               OPEN OUTPUT ACCT-ERR
+           END-IF
+           MOVE WS-RESTART-COUNT TO WS-REC-COUNT
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ ACCT-IN
+                   AT END MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END PERFORM PROCESS-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE ACCT-IN
+           CLOSE ACCT-OUT
+           CLOSE ACCT-ERR
+      * Normal completion - append a run-complete marker so tomorrow
+      * night's run against a fresh extract starts from record one
+      * instead of resuming as if today's run had abended.
+           PERFORM CLEAR-CHECKPOINT
+           STOP RUN.
+       SKIP-ALREADY-PROCESSED.
+           PERFORM WS-SKIP-COUNT TIMES
+               READ ACCT-IN
+                   AT END MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END MOVE IN-ACCOUNT-NUM TO WS-LAST-SKIPPED-KEY
+               END-READ
+           END-PERFORM
+      * Confirm the extract being resumed is the same one the
+      * checkpoint was taken against - CKPT-REC-COUNT alone only
+      * guards position, not identity, of the record stream.
+           IF WS-EOF-FLAG NOT = 'Y'
+               AND WS-LAST-SKIPPED-KEY NOT = WS-CKPT-LAST-KEY
+               DISPLAY 'DIGRTBAT: CHECKPOINT KEY MISMATCH - RESTART '
+                   'EXTRACT DOES NOT MATCH THE RUN BEING RESUMED'
+               DISPLAY 'DIGRTBAT: CHECKPOINT KEY=' WS-CKPT-LAST-KEY
+                   ' EXTRACT KEY AT SAME POSITION=' WS-LAST-SKIPPED-KEY
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       READ-CHECKPOINT.
+           MOVE 0 TO WS-SKIP-COUNT
+           MOVE 'N' TO WS-FOUND-RECORD
+           OPEN INPUT CKPT-FILE
+           IF WS-CKPT-STATUS = "00"
+      * The checkpoint file is an append-only log - read to EOF and
+      * keep only the last record, since that is the most recent
+      * checkpoint (or the run-complete marker) written. On a normal
+      * night DRCKPT is freshly scratched and empty (see digrtbat.jcl),
+      * so the very first READ hits AT END and CKPT-REC is never
+      * populated - WS-FOUND-RECORD (set only by a successful READ)
+      * is what tells CKPT-RESTART-POINT apart from an empty file,
+      * rather than trusting whatever the runtime leaves in the
+      * unread record area.
+               PERFORM UNTIL WS-CKPT-STATUS NOT = "00"
+                   READ CKPT-FILE
+                       NOT AT END MOVE 'Y' TO WS-FOUND-RECORD
+                   END-READ
+               END-PERFORM
+               IF WS-FOUND-RECORD = 'Y' AND CKPT-RESTART-POINT
+                   MOVE CKPT-REC-COUNT TO WS-RESTART-COUNT
+                   MOVE CKPT-REC-COUNT TO WS-SKIP-COUNT
+                   MOVE CKPT-LAST-KEY TO WS-CKPT-LAST-KEY
+               END-IF
+               CLOSE CKPT-FILE
+           END-IF.
+       PROCESS-RECORD.
+           MOVE IN-ACCOUNT-NUM TO WS-NUMB
+           CALL 'DIGITAL-ROOT' USING WS-NUMB WS-ROOT WS-ERROR-FLAG
+               WS-CALLER-ID WS-AUDIT-FLAG
+           IF WS-ERROR-FLAG = '1'
+               MOVE IN-ACCOUNT-NUM TO ERR-ACCOUNT-NUM
+               WRITE ACCT-ERR-REC
+           ELSE
+               MOVE IN-ACCOUNT-NUM TO OUT-ACCOUNT-NUM
+               MOVE SPACE TO OUT-SEP
+               MOVE WS-ROOT TO OUT-ROOT
+               WRITE ACCT-OUT-REC
+           END-IF
+           ADD 1 TO WS-REC-COUNT
+           IF FUNCTION MOD(WS-REC-COUNT, WS-CKPT-INTERVAL) = 0
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+       WRITE-CHECKPOINT.
+      * OPEN OUTPUT appends under the DD's DISP=MOD (see digrtbat.jcl)
+      * rather than truncating, which is exactly what an append-only
+      * checkpoint log wants.
+           OPEN OUTPUT CKPT-FILE
+           MOVE 'R' TO CKPT-STATUS
+           MOVE SPACE TO CKPT-SEP1 CKPT-SEP2
+           MOVE IN-ACCOUNT-NUM TO CKPT-LAST-KEY
+           MOVE WS-REC-COUNT TO CKPT-REC-COUNT
+           WRITE CKPT-REC
+           CLOSE CKPT-FILE.
+       CLEAR-CHECKPOINT.
+      * Can't truncate CKPT-FILE under DISP=MOD, so a normal, clean
+      * completion instead appends a run-complete marker record.
+      * READ-CHECKPOINT sees this as the most recent record and treats
+      * it as "no restart needed" rather than resuming from it.
+           OPEN OUTPUT CKPT-FILE
+           MOVE 'C' TO CKPT-STATUS
+           MOVE SPACE TO CKPT-SEP1 CKPT-SEP2
+           MOVE IN-ACCOUNT-NUM TO CKPT-LAST-KEY
+           MOVE WS-REC-COUNT TO CKPT-REC-COUNT
+           WRITE CKPT-REC
+           CLOSE CKPT-FILE.
+       END PROGRAM DIGRTBAT.
