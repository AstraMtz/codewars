@@ -0,0 +1,81 @@
+      *Version 3.1 (IBM)
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DRHISTO.
+      * Data-quality screening report - tallies the DIGITAL-ROOT
+      * distribution (0-9) over an account file and prints counts and
+      * percentages per bucket, so a skewed distribution can be
+      * flagged before the file is loaded.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-IN ASSIGN TO "ACCTIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HISTO-RPT ASSIGN TO "DRHISTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCT-IN.
+       01 ACCT-IN-REC.
+           05 IN-ACCOUNT-NUM    PIC 9(12).
+       FD  HISTO-RPT.
+       01 HISTO-RPT-REC         PIC X(50).
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-FLAG           PIC X       VALUE 'N'.
+       01 WS-NUMB               PIC 9(12).
+       01 WS-ROOT                PIC 9.
+       01 WS-ERROR-FLAG         PIC X.
+       01 WS-CALLER-ID          PIC X(8)    VALUE 'DRHISTO'.
+       01 WS-AUDIT-FLAG         PIC X       VALUE '0'.
+       01 WS-TOTAL-COUNT        PIC 9(9)    VALUE 0.
+       01 WS-TALLY-TABLE.
+           05 WS-TALLY OCCURS 10 TIMES PIC 9(9) VALUE 0.
+       01 WS-BUCKET             PIC 99.
+       01 WS-PERCENT            PIC 999V99.
+       01 WS-REPORT-LINE.
+           05 RL-BUCKET          PIC 9.
+           05 FILLER             PIC X(4)    VALUE " : ".
+           05 RL-COUNT           PIC ZZZZZZZZ9.
+           05 FILLER             PIC X(6)    VALUE "  PCT=".
+           05 RL-PERCENT         PIC ZZ9.99.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN INPUT ACCT-IN
+           OPEN OUTPUT HISTO-RPT
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ ACCT-IN
+                   AT END MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END PERFORM PROCESS-RECORD
+               END-READ
+           END-PERFORM
+           PERFORM WRITE-REPORT
+           CLOSE ACCT-IN
+           CLOSE HISTO-RPT
+           STOP RUN.
+       PROCESS-RECORD.
+           MOVE IN-ACCOUNT-NUM TO WS-NUMB
+           CALL 'DIGITAL-ROOT' USING WS-NUMB WS-ROOT WS-ERROR-FLAG
+               WS-CALLER-ID WS-AUDIT-FLAG
+           IF WS-ERROR-FLAG NOT = '1'
+               ADD 1 TO WS-TOTAL-COUNT
+               ADD 1 TO WS-TALLY(WS-ROOT + 1)
+           END-IF.
+       WRITE-REPORT.
+           MOVE SPACE TO HISTO-RPT-REC
+           STRING "DIGITAL ROOT DISTRIBUTION - TOTAL=" WS-TOTAL-COUNT
+               DELIMITED BY SIZE INTO HISTO-RPT-REC
+           WRITE HISTO-RPT-REC
+           PERFORM VARYING WS-BUCKET FROM 0 BY 1 UNTIL WS-BUCKET > 9
+               MOVE WS-BUCKET TO RL-BUCKET
+               MOVE WS-TALLY(WS-BUCKET + 1) TO RL-COUNT
+               IF WS-TOTAL-COUNT > 0
+                   COMPUTE WS-PERCENT ROUNDED =
+                       (WS-TALLY(WS-BUCKET + 1) * 100) / WS-TOTAL-COUNT
+               ELSE
+                   MOVE 0 TO WS-PERCENT
+               END-IF
+               MOVE WS-PERCENT TO RL-PERCENT
+               MOVE WS-REPORT-LINE TO HISTO-RPT-REC
+               WRITE HISTO-RPT-REC
+           END-PERFORM.
+       END PROGRAM DRHISTO.
