@@ -0,0 +1,35 @@
+      *Version 3.1 (IBM)
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHKDGVFY.
+      * Recomputes the digital root from ACCOUNT-NUM and compares it
+      * to the stored CHECK-DIGIT, flagging STATUS-FLAG when they
+      * disagree - catches transposed-digit data entry errors.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-NUMB         PIC 9(12).
+       01 WS-ROOT         PIC 9.
+       01 WS-ERROR-FLAG   PIC X.
+       01 WS-CALLER-ID    PIC X(8) VALUE 'CHKDGVFY'.
+      * CHKDGTXN (req 009) calls CHKDGVFY from a CICS transaction,
+      * and CICS does not support native COBOL sequential file I/O -
+      * skip DIGITAL-ROOT's line sequential audit write.
+       01 WS-AUDIT-FLAG   PIC X    VALUE '1'.
+       LINKAGE SECTION.
+       COPY CHECK-DIGIT-REC.
+       PROCEDURE DIVISION USING CHECK-DIGIT-REC.
+       MAIN-PARA.
+           MOVE ACCOUNT-NUM TO WS-NUMB
+           CALL 'DIGITAL-ROOT' USING WS-NUMB WS-ROOT WS-ERROR-FLAG
+               WS-CALLER-ID WS-AUDIT-FLAG
+           IF WS-ERROR-FLAG = '1'
+               MOVE 'U' TO STATUS-FLAG
+           ELSE
+               IF WS-ROOT NOT = CHECK-DIGIT
+                   MOVE 'I' TO STATUS-FLAG
+               ELSE
+                   MOVE 'V' TO STATUS-FLAG
+               END-IF
+           END-IF
+           GOBACK.
+       END PROGRAM CHKDGVFY.
