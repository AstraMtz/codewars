@@ -0,0 +1,27 @@
+//DGRTLINK JOB (ACCTG),'LINK DIGITAL-ROOT FOR CICS',CLASS=A,
+//             MSGCLASS=X
+//*--------------------------------------------------------------*
+//* LINK-EDITS THE COMPILED DIGITAL-ROOT OBJECT (FROM
+//* sum_of_digits_with_formula_math.cbl) INTO THE CICS LOAD LIBRARY
+//* AS LOAD MODULE DIGROOT1 - CICS PROGRAM DEFINITIONS AND LOAD
+//* LIBRARY MEMBER NAMES ARE BOTH LIMITED TO 8 CHARACTERS, BUT
+//* PROGRAM-ID DIGITAL-ROOT IS 12, SO IT CANNOT BE THE LOAD MODULE'S
+//* OWN NAME. chkdgtxn.csd's DEFINE PROGRAM(DIGROOT1) NAMES THIS
+//* MODULE; CHKDGVFY'S CALL 'DIGITAL-ROOT' RESOLVES TO IT WHEN CICS
+//* DYNAMICALLY LOADS THE PROGRAM FROM THE DFHRPL-CONCATENATED
+//* LIBRARY THIS STEP CATALOGS IT INTO.
+//*
+//* RUN AFTER EVERY RECOMPILE OF
+//* sum_of_digits_with_formula_math.cbl, BEFORE A CEDA INSTALL OR
+//* NEWCOPY OF THE CDGV TRANSACTION GROUP.
+//*--------------------------------------------------------------*
+//LKED     EXEC PGM=IEWL,PARM='LIST,XREF,RENT'
+//SYSLIB   DD DSN=PROD.COBOL.OBJLIB,DISP=SHR
+//SYSLMOD  DD DSN=PROD.CICS.LOADLIB,DISP=SHR
+//SYSUT1   DD UNIT=SYSDA,SPACE=(1024,(200,20))
+//SYSPRINT DD SYSOUT=*
+//OBJIN    DD DSN=PROD.COBOL.OBJLIB(DGRTFRML),DISP=SHR
+//SYSIN    DD *
+  INCLUDE OBJIN
+  NAME DIGROOT1(R)
+/*
